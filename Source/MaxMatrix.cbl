@@ -1,78 +1,256 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATRIX.
        AUTHOR. Mattia Righetti (mattiarighe@me.com).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-REPORT ASSIGN TO "MATRIX-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-STAMP ASSIGN TO "JOB-RUN-STAMP.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS JOB-STAMP-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD MATRIX-REPORT
+           LABEL RECORD IS OMITTED.
+       01 REPORT-REC.
+           COPY RUNSTMP.
+           02 REPORT-ROW PIC X(80).
+       FD JOB-STAMP
+           LABEL RECORD IS OMITTED.
+       01 JOB-STAMP-RECORD.
+           02 JOB-STAMP-ACTIVE PIC X.
+           02 JOB-STAMP-DATE PIC 9(8).
+           02 JOB-STAMP-TIME PIC 9(8).
+           02 FILLER PIC X(63).
        WORKING-STORAGE SECTION.
+       01 JOB-STAMP-STATUS PIC XX.
+       01 MAX-DIM PIC 99 VALUE 10.
+       01 RUN-DATE PIC 9(8).
+       01 RUN-TIME PIC 9(8).
        01 MATRIX.
-           02 ROW OCCURS 5 TIMES.
-             03 ELEMENT PIC 99 OCCURS 4 TIMES.
+           02 ROW OCCURS 10 TIMES.
+             03 ELEMENT PIC 99 OCCURS 10 TIMES.
+       01 NUM-ROWS PIC 99.
+       01 NUM-COLS PIC 99.
        01 MAXROW PIC 999.
-       01 IMAXROW PIC 9.
-       01 I PIC 9.
+       01 IMAXROW PIC 99.
+       01 MINROW PIC 999.
+       01 IMINROW PIC 99.
+       01 I PIC 99.
        01 MAXCOLUMN PIC 999.
-       01 IMAXCOLUMN PIC 9.
-       01 J PIC 9.
-       01 SUM PIC 999.          
+       01 IMAXCOLUMN PIC 99.
+       01 MINCOLUMN PIC 999.
+       01 IMINCOLUMN PIC 99.
+       01 J PIC 99.
+       01 ROW-TOTAL PIC 999.
+       01 ELEMENT-ROW.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ELEMENT-PRINT PIC Z9 OCCURS 10 TIMES.
+       01 RESULT-ROW.
+           02 RESULT-LABEL PIC X(20).
+           02 RESULT-INDEX PIC Z9.
+           02 FILLER PIC X(9) VALUE " WITH VAL".
+           02 FILLER PIC X(3) VALUE "UE ".
+           02 RESULT-VALUE PIC ZZ9.
+           02 FILLER PIC X(43) VALUE SPACES.
        SCREEN SECTION.
        01 CLEANER.
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
+      *GIVEN A MATRIX OF OPERATOR-CHOSEN ROWS AND COLUMNS, THIS
+      *PROGRAM FINDS THE ROW AND THE COLUMN WITH THE HIGHER AND
+      *THE LOWER VALUE, AND REPORTS THE ENTERED GRID AND RESULTS.
        MAIN.
-      *GIVEN A MATRIX COMPOSED BY 4 ROWS AND 4 COLUMNS,
-      *THIS PROGRAM FINDS THE ROW AND THE COLUMN WITH THE HIGHER VALUE.
+           PERFORM ASK-DIMENSIONS
+           OPEN OUTPUT MATRIX-REPORT
+           PERFORM SET-RUN-STAMP
+           PERFORM ENTER-MATRIX
+           PERFORM FIND-MAX-ROW
+           PERFORM FIND-MIN-ROW
+           PERFORM FIND-MAX-COLUMN
+           PERFORM FIND-MIN-COLUMN
+           DISPLAY CLEANER
+           DISPLAY "MAX ROW IS " IMAXROW " WITH VALUE " MAXROW
+           DISPLAY "MIN ROW IS " IMINROW " WITH VALUE " MINROW
+           DISPLAY "MAX COLUMN IS " IMAXCOLUMN " WITH VALUE "
+                                                        MAXCOLUMN
+           DISPLAY "MIN COLUMN IS " IMINCOLUMN " WITH VALUE "
+                                                        MINCOLUMN
+           PERFORM PRINT-REPORT
+           CLOSE MATRIX-REPORT
+           MOVE 1 TO J
+           PERFORM UNTIL J > NUM-ROWS
+             MOVE 1 TO I
+             PERFORM UNTIL I > NUM-COLS
+               DISPLAY ELEMENT(J,I)
+               AT LINE (J + 5) COL (I * 4)
+               ADD 1 TO I
+             END-PERFORM
+             ADD 1 TO J
+           END-PERFORM
+           ACCEPT OMITTED
+           GOBACK.
+
+       SET-RUN-STAMP.
+           PERFORM GET-RUN-STAMP
+           MOVE RUN-DATE TO RUN-STAMP-DATE
+           MOVE RUN-TIME TO RUN-STAMP-TIME
+           MOVE RUN-TIME(1:4) TO RUN-STAMP-ID
+           MOVE SPACE TO RUN-STAMP-SEP.
+
+       GET-RUN-STAMP.
+      *WHEN JOB-DRIVER HAS CHAINED THIS PROGRAM INTO A SINGLE RUN WITH
+      *CALC-STAMP AND ELEMENTS-COUNTER, JOB-RUN-STAMP.txt CARRIES THE
+      *ONE DATE AND TIME THE WHOLE JOB SHARES -- OTHERWISE STAMP THE
+      *RUN WITH THE CURRENT DATE AND TIME, AS A STANDALONE RUN ALWAYS
+      *DID. JOB-STAMP-ACTIVE GUARDS AGAINST A STALE STAMP LEFT BEHIND
+      *BY A JOB-DRIVER RUN THAT ABENDED BEFORE IT COULD CLEAR THE
+      *FILE -- THE STAMP IS ONLY TRUSTED WHEN IT IS MARKED ACTIVE AND
+      *CARRIES TODAY'S DATE, SO A STANDALONE RUN ON A LATER DAY NEVER
+      *PICKS UP A DEAD JOB'S TIMESTAMP.
+           MOVE "N" TO JOB-STAMP-ACTIVE
+           MOVE ZERO TO JOB-STAMP-DATE
+           OPEN INPUT JOB-STAMP
+           IF JOB-STAMP-STATUS = "00"
+              READ JOB-STAMP
+              CLOSE JOB-STAMP
+           END-IF
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           IF JOB-STAMP-ACTIVE = "Y" AND JOB-STAMP-DATE = RUN-DATE
+              MOVE JOB-STAMP-TIME TO RUN-TIME
+           ELSE
+              ACCEPT RUN-TIME FROM TIME
+           END-IF.
+
+       ASK-DIMENSIONS.
+           DISPLAY "HOW MANY ROWS (MAX 10)?"
+           ACCEPT NUM-ROWS
+           PERFORM UNTIL NUM-ROWS > 0 AND NUM-ROWS <= MAX-DIM
+              DISPLAY "OUT OF RANGE. MAXIMUM IS 10 ROWS."
+              DISPLAY "TRY AGAIN..."
+              ACCEPT NUM-ROWS
+           END-PERFORM
+           DISPLAY "HOW MANY COLUMNS (MAX 10)?"
+           ACCEPT NUM-COLS
+           PERFORM UNTIL NUM-COLS > 0 AND NUM-COLS <= MAX-DIM
+              DISPLAY "OUT OF RANGE. MAXIMUM IS 10 COLUMNS."
+              DISPLAY "TRY AGAIN..."
+              ACCEPT NUM-COLS
+           END-PERFORM.
+
+       ENTER-MATRIX.
            MOVE 1 TO J
-           PERFORM UNTIL J > 5
+           PERFORM UNTIL J > NUM-ROWS
              MOVE 1 TO I
-             PERFORM UNTIL I > 4
+             PERFORM UNTIL I > NUM-COLS
                DISPLAY "INSERT ELEMENT " I " OF ROW " J ":"
                ACCEPT ELEMENT(J,I)
                ADD 1 TO I
              END-PERFORM
              ADD 1 TO J
-           END-PERFORM
+           END-PERFORM.
+
+       FIND-MAX-ROW.
            MOVE 1 TO J
            MOVE 0 TO MAXROW
-           PERFORM UNTIL J > 5
-             MOVE 0 TO SUM
+           PERFORM UNTIL J > NUM-ROWS
+             MOVE 0 TO ROW-TOTAL
              MOVE 1 TO I
-             PERFORM UNTIL I > 4
-               COMPUTE SUM = SUM + ELEMENT(J,I)
+             PERFORM UNTIL I > NUM-COLS
+               COMPUTE ROW-TOTAL = ROW-TOTAL + ELEMENT(J,I)
                ADD 1 TO I
              END-PERFORM
-             IF SUM > MAXROW
-               MOVE SUM TO MAXROW
+             IF ROW-TOTAL > MAXROW
+               MOVE ROW-TOTAL TO MAXROW
                MOVE J TO IMAXROW
              END-IF
              ADD 1 TO J
-           END-PERFORM
-           DISPLAY CLEANER
-           DISPLAY "MAX ROW IS " IMAXROW "WITH VALUE " MAXROW
+           END-PERFORM.
+
+       FIND-MIN-ROW.
+           MOVE 1 TO J
+           MOVE 999 TO MINROW
+           PERFORM UNTIL J > NUM-ROWS
+             MOVE 0 TO ROW-TOTAL
+             MOVE 1 TO I
+             PERFORM UNTIL I > NUM-COLS
+               COMPUTE ROW-TOTAL = ROW-TOTAL + ELEMENT(J,I)
+               ADD 1 TO I
+             END-PERFORM
+             IF ROW-TOTAL < MINROW
+               MOVE ROW-TOTAL TO MINROW
+               MOVE J TO IMINROW
+             END-IF
+             ADD 1 TO J
+           END-PERFORM.
+
+       FIND-MAX-COLUMN.
            MOVE 1 TO J
            MOVE 0 TO MAXCOLUMN
-           PERFORM UNTIL J > 4
-             MOVE 0 TO SUM
+           PERFORM UNTIL J > NUM-COLS
+             MOVE 0 TO ROW-TOTAL
              MOVE 1 TO I
-             PERFORM UNTIL I > 5
-               COMPUTE SUM = SUM + ELEMENT(I,J)
+             PERFORM UNTIL I > NUM-ROWS
+               COMPUTE ROW-TOTAL = ROW-TOTAL + ELEMENT(I,J)
                ADD 1 TO I
              END-PERFORM
-             IF SUM > MAXCOLUMN
-               MOVE SUM TO MAXCOLUMN
-               MOVE I TO IMAXCOLUMN
+             IF ROW-TOTAL > MAXCOLUMN
+               MOVE ROW-TOTAL TO MAXCOLUMN
+               MOVE J TO IMAXCOLUMN
              END-IF
              ADD 1 TO J
-           END-PERFORM
-           DISPLAY "MAX COLUMN IS " IMAXCOLUMN " WITH VALUE " MAXCOLUMN
+           END-PERFORM.
+
+       FIND-MIN-COLUMN.
            MOVE 1 TO J
-           PERFORM UNTIL J > 5
+           MOVE 999 TO MINCOLUMN
+           PERFORM UNTIL J > NUM-COLS
+             MOVE 0 TO ROW-TOTAL
              MOVE 1 TO I
-             PERFORM UNTIL I > 4
-               DISPLAY ELEMENT(J,I)
-               AT LINE (J + 5) COL (I * 4)
+             PERFORM UNTIL I > NUM-ROWS
+               COMPUTE ROW-TOTAL = ROW-TOTAL + ELEMENT(I,J)
                ADD 1 TO I
              END-PERFORM
+             IF ROW-TOTAL < MINCOLUMN
+               MOVE ROW-TOTAL TO MINCOLUMN
+               MOVE J TO IMINCOLUMN
+             END-IF
              ADD 1 TO J
-           END-PERFORM
-           ACCEPT OMITTED
-           STOP RUN.
+           END-PERFORM.
 
+       PRINT-REPORT.
+           MOVE "MATRIX AS ENTERED:" TO REPORT-ROW
+           WRITE REPORT-REC
+           MOVE 1 TO J
+           PERFORM UNTIL J > NUM-ROWS
+             MOVE SPACES TO ELEMENT-ROW
+             MOVE 1 TO I
+             PERFORM UNTIL I > NUM-COLS
+               MOVE ELEMENT(J,I) TO ELEMENT-PRINT(I)
+               ADD 1 TO I
+             END-PERFORM
+             MOVE ELEMENT-ROW TO REPORT-ROW
+             WRITE REPORT-REC
+             ADD 1 TO J
+           END-PERFORM
+           MOVE "MAX ROW" TO RESULT-LABEL
+           MOVE IMAXROW TO RESULT-INDEX
+           MOVE MAXROW TO RESULT-VALUE
+           MOVE RESULT-ROW TO REPORT-ROW
+           WRITE REPORT-REC
+           MOVE "MIN ROW" TO RESULT-LABEL
+           MOVE IMINROW TO RESULT-INDEX
+           MOVE MINROW TO RESULT-VALUE
+           MOVE RESULT-ROW TO REPORT-ROW
+           WRITE REPORT-REC
+           MOVE "MAX COLUMN" TO RESULT-LABEL
+           MOVE IMAXCOLUMN TO RESULT-INDEX
+           MOVE MAXCOLUMN TO RESULT-VALUE
+           MOVE RESULT-ROW TO REPORT-ROW
+           WRITE REPORT-REC
+           MOVE "MIN COLUMN" TO RESULT-LABEL
+           MOVE IMINCOLUMN TO RESULT-INDEX
+           MOVE MINCOLUMN TO RESULT-VALUE
+           MOVE RESULT-ROW TO REPORT-ROW
+           WRITE REPORT-REC.
