@@ -4,78 +4,311 @@
        DATE-WRITTEN. DECEMBER 2011.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT PRINT ASSIGN TO "ELEMENTS-TABLE.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ELEMENTS-INPUT ASSIGN TO "ELEMENTS-INPUT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ELEMENTS-INPUT-STATUS.
+           SELECT JOB-STAMP ASSIGN TO "JOB-RUN-STAMP.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS JOB-STAMP-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD PRINT
            LABEL RECORD IS OMITTED.
        01 PRINT-REC.
+           COPY RUNSTMP.
            02 ROW-PRINT PIC X(80).
+       FD ELEMENTS-INPUT
+           LABEL RECORD IS OMITTED.
+       01 ELEMENTS-INPUT-RECORD PIC X(100).
+       FD JOB-STAMP
+           LABEL RECORD IS OMITTED.
+       01 JOB-STAMP-RECORD.
+           02 JOB-STAMP-ACTIVE PIC X.
+           02 JOB-STAMP-DATE PIC 9(8).
+           02 JOB-STAMP-TIME PIC 9(8).
+           02 FILLER PIC X(63).
        WORKING-STORAGE SECTION.
+       01 ELEMENTS-INPUT-STATUS PIC XX.
+       01 JOB-STAMP-STATUS PIC XX.
+       01 REC-LEN PIC 9(3).
+       01 SCAN-INDEX PIC 9(3).
        01 ARRAY.
            02 ELEMENT PIC X OCCURS 100 TIMES.
        01 COUNTER.
            02 CHAR PIC X OCCURS 100 TIMES.
-           02 CHAR-TIMES PIC 9 OCCURS 100 TIMES.
+           02 CHAR-TIMES PIC 9(3) OCCURS 100 TIMES.
        01 I PIC 9(3).
        01 J PIC 9(3).
-       01 FLAG PIC X(2).
+       01 FOUND-INDEX PIC 9(3).
+       01 ENTRY-MODE PIC X.
+       01 FILL-INDEX PIC 9(3).
+       01 REMAINING-SPACE PIC 9(3).
+       01 LEN-TO-COPY PIC 9(3).
+       01 INPUT-EOF-SWITCH PIC X VALUE "N".
+       01 ENTRY-COUNT PIC 9(3).
+       01 BEST-INDEX PIC 9(3).
+       01 K PIC 9(3).
+       01 L PIC 9(3).
+       01 SWAP-CHAR PIC X.
+       01 SWAP-TIMES PIC 9(3).
+       01 TOP-MODE PIC X.
+       01 TOP-LIMIT PIC 9(3).
+       01 ALPHA-COUNT PIC 9(3) VALUE ZERO.
+       01 NUMERIC-COUNT PIC 9(3) VALUE ZERO.
+       01 SPECIAL-COUNT PIC 9(3) VALUE ZERO.
+       01 RUN-DATE PIC 9(8).
+       01 RUN-TIME PIC 9(8).
        01 ROW.
            02 ROW-ELEMENT PIC X.
            02 FILLER PIC X(5) VALUE SPACES.
            02 TEMPO PIC 9(3).
+       01 SUMMARY-ROW.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 SUMMARY-LABEL PIC X(22).
+           02 SUMMARY-COUNT PIC ZZ9.
+           02 FILLER PIC X(50) VALUE SPACES.
        PROCEDURE DIVISION.
       *THIS PROGRAM COUNTS ELEMENTS.
        MAIN.
            DISPLAY "ELEMENT COUNTER (PRESS ANY KEY TO CONTINUE...)"
-           DISPLAY OMITTED
+           ACCEPT OMITTED
+           PERFORM SET-RUN-STAMP
            PERFORM DATA-ENTRY
            PERFORM COUNTING
+           PERFORM SORT-COUNTER
+           PERFORM ASK-DISPLAY-MODE
+           PERFORM CLASSIFY-ELEMENTS
            PERFORM PRINT-RESULT
            ACCEPT OMITTED
-           STOP RUN.
- 
+           GOBACK.
+
+       SET-RUN-STAMP.
+           PERFORM GET-RUN-STAMP
+           MOVE RUN-DATE TO RUN-STAMP-DATE
+           MOVE RUN-TIME TO RUN-STAMP-TIME
+           MOVE RUN-TIME(1:4) TO RUN-STAMP-ID
+           MOVE SPACE TO RUN-STAMP-SEP.
+
+       GET-RUN-STAMP.
+      *WHEN JOB-DRIVER HAS CHAINED THIS PROGRAM INTO A SINGLE RUN WITH
+      *CALC-STAMP AND MATRIX, JOB-RUN-STAMP.txt CARRIES THE ONE DATE
+      *AND TIME THE WHOLE JOB SHARES -- OTHERWISE STAMP THE RUN WITH
+      *THE CURRENT DATE AND TIME, AS A STANDALONE RUN ALWAYS DID.
+      *JOB-STAMP-ACTIVE GUARDS AGAINST A STALE STAMP LEFT BEHIND BY A
+      *JOB-DRIVER RUN THAT ABENDED BEFORE IT COULD CLEAR THE FILE --
+      *THE STAMP IS ONLY TRUSTED WHEN IT IS MARKED ACTIVE AND CARRIES
+      *TODAY'S DATE, SO A STANDALONE RUN ON A LATER DAY NEVER PICKS UP
+      *A DEAD JOB'S TIMESTAMP.
+           MOVE "N" TO JOB-STAMP-ACTIVE
+           MOVE ZERO TO JOB-STAMP-DATE
+           OPEN INPUT JOB-STAMP
+           IF JOB-STAMP-STATUS = "00"
+              READ JOB-STAMP
+              CLOSE JOB-STAMP
+           END-IF
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           IF JOB-STAMP-ACTIVE = "Y" AND JOB-STAMP-DATE = RUN-DATE
+              MOVE JOB-STAMP-TIME TO RUN-TIME
+           ELSE
+              ACCEPT RUN-TIME FROM TIME
+           END-IF.
+
        DATA-ENTRY.
-           DISPLAY "TYPE THE ELEMENTS TO COUNT..."
-           ACCEPT ARRAY.
+           DISPLAY "READ ELEMENTS FROM (T)ERMINAL OR (F)ILE?"
+           ACCEPT ENTRY-MODE
+           PERFORM UNTIL ENTRY-MODE = "T" OR ENTRY-MODE = "F"
+              DISPLAY "ANSWER NOT RECOGNISED."
+              DISPLAY "TRY AGAIN..."
+              ACCEPT ENTRY-MODE
+           END-PERFORM
+           IF ENTRY-MODE = "F"
+              PERFORM READ-ELEMENTS-FILE
+           ELSE
+              DISPLAY "TYPE THE ELEMENTS TO COUNT..."
+              ACCEPT ARRAY
+           END-IF.
+
+       READ-ELEMENTS-FILE.
+      *THE TRANSACTION FILE WILL ALMOST NEVER SUPPLY EXACTLY 100
+      *CHARACTERS, SO ARRAY MUST BE BLANKED FIRST -- OTHERWISE THE
+      *UNFILLED TAIL IS LEFT AT ITS UNINITIALISED WORKING-STORAGE
+      *VALUE (LOW-VALUES), NOT SPACE, WHICH CORRUPTS EVERY PARAGRAPH
+      *THAT SCANS ARRAY FOR A TRAILING SPACE TO FIND THE REAL COUNT.
+           MOVE SPACES TO ARRAY
+           MOVE 1 TO FILL-INDEX
+           OPEN INPUT ELEMENTS-INPUT
+           IF ELEMENTS-INPUT-STATUS NOT = "00"
+              DISPLAY "TRANSACTION FILE ELEMENTS-INPUT.txt NOT FOUND."
+              DISPLAY "NO ELEMENTS WILL BE READ FOR THIS RUN."
+              MOVE "Y" TO INPUT-EOF-SWITCH
+           END-IF
+           PERFORM UNTIL FILL-INDEX > 100 OR INPUT-EOF-SWITCH = "Y"
+              READ ELEMENTS-INPUT
+                 AT END
+                    MOVE "Y" TO INPUT-EOF-SWITCH
+                 NOT AT END
+                    PERFORM COMPUTE-REC-LEN
+                    IF REC-LEN > 0
+                       PERFORM FILL-FROM-RECORD
+                    END-IF
+              END-READ
+           END-PERFORM
+           IF ELEMENTS-INPUT-STATUS = "00"
+              CLOSE ELEMENTS-INPUT
+           END-IF.
+
+       COMPUTE-REC-LEN.
+      *ELEMENTS-INPUT-RECORD IS SPACE-PADDED TO THE FULL 100 BYTES BY
+      *LINE SEQUENTIAL I/O, SO THE RECORD'S ACTUAL CONTENT LENGTH HAS
+      *TO BE FOUND BY SCANNING BACK FOR THE LAST NON-SPACE CHARACTER
+      *RATHER THAN ASSUMED TO BE 100 -- OTHERWISE THE FIRST LINE READ
+      *WOULD CONSUME THE WHOLE ARRAY AND EVERY LINE AFTER IT IS LOST.
+           MOVE 100 TO SCAN-INDEX
+           MOVE ZERO TO REC-LEN
+           PERFORM UNTIL SCAN-INDEX = 0
+              IF ELEMENTS-INPUT-RECORD(SCAN-INDEX:1) NOT = SPACE
+                 MOVE SCAN-INDEX TO REC-LEN
+                 MOVE 0 TO SCAN-INDEX
+              ELSE
+                 SUBTRACT 1 FROM SCAN-INDEX
+              END-IF
+           END-PERFORM.
+
+       FILL-FROM-RECORD.
+           COMPUTE REMAINING-SPACE = 101 - FILL-INDEX
+           IF REC-LEN > REMAINING-SPACE
+              MOVE REMAINING-SPACE TO LEN-TO-COPY
+           ELSE
+              MOVE REC-LEN TO LEN-TO-COPY
+           END-IF
+           MOVE ELEMENTS-INPUT-RECORD(1:LEN-TO-COPY)
+                          TO ARRAY(FILL-INDEX:LEN-TO-COPY)
+           ADD LEN-TO-COPY TO FILL-INDEX.
 
        COUNTING.
+      *BUILDS THE DISTINCT-ELEMENT TABLE (CHAR/CHAR-TIMES) AND THE
+      *TRUE OCCURRENCE COUNT FOR EACH ENTRY IN A SINGLE PASS OVER
+      *ELEMENT, INSTEAD OF SCANNING CHAR FOR A SPACE BOUNDARY
+      *AFTERWARDS -- A REPEAT CAN LAND ANYWHERE IN THE 100-SLOT
+      *ELEMENT TABLE, SO THE DISTINCT TABLE HAS NO RELIABLE GAP TO
+      *SCAN FOR ONCE IT IS BUILT.
+           MOVE 0 TO ENTRY-COUNT
            MOVE 1 TO I
            PERFORM UNTIL I > 100
-              PERFORM CONTROLLER
-              MOVE ELEMENT(I) TO CHAR(I)
-              MOVE 1 TO J
-              PERFORM UNTIL J > 100                   
-                 IF CHAR(I) = CHAR(J)
-                    ADD 1 TO CHAR-TIMES(I)
+              IF ELEMENT(I) NOT = SPACE
+                 PERFORM FIND-CHAR-SLOT
+                 IF FOUND-INDEX = 0
+                    ADD 1 TO ENTRY-COUNT
+                    MOVE ELEMENT(I) TO CHAR(ENTRY-COUNT)
+                    MOVE 1 TO CHAR-TIMES(ENTRY-COUNT)
+                 ELSE
+                    ADD 1 TO CHAR-TIMES(FOUND-INDEX)
+                       ON SIZE ERROR
+                          MOVE 999 TO CHAR-TIMES(FOUND-INDEX)
+                    END-ADD
                  END-IF
-              END-PERFORM
+              END-IF
               ADD 1 TO I
-           END-PERFORM.   
+           END-PERFORM.
 
-       CONTROLLER.                 
+       FIND-CHAR-SLOT.
+      *SEARCHES THE DISTINCT-ELEMENT SLOTS FILLED SO FAR (1 THRU
+      *ENTRY-COUNT) FOR ONE ALREADY HOLDING ELEMENT(I). RETURNS ITS
+      *INDEX IN FOUND-INDEX, OR ZERO WHEN ELEMENT(I) IS NEW.
+           MOVE 0 TO FOUND-INDEX
            MOVE 1 TO J
-           MOVE "KO" TO FLAG
-           PERFORM UNTIL J = I
-              IF ELEMENT(J) = ELEMENT(I)
-                 MOVE "OK" TO FLAG
+           PERFORM UNTIL J > ENTRY-COUNT
+              IF CHAR(J) = ELEMENT(I)
+                 MOVE J TO FOUND-INDEX
+                 COMPUTE J = ENTRY-COUNT + 1
+              ELSE
+                 ADD 1 TO J
+              END-IF
+           END-PERFORM.
+
+       SORT-COUNTER.
+      *REORDERS THE COUNTER TABLE BY CHAR-TIMES DESCENDING
+      *(SELECTION SORT) SO THE MOST FREQUENT ELEMENTS COME FIRST.
+           MOVE 1 TO K
+           PERFORM UNTIL K >= ENTRY-COUNT
+              MOVE K TO BEST-INDEX
+              COMPUTE L = K + 1
+              PERFORM UNTIL L > ENTRY-COUNT
+                 IF CHAR-TIMES(L) > CHAR-TIMES(BEST-INDEX)
+                    MOVE L TO BEST-INDEX
+                 END-IF
+                 ADD 1 TO L
+              END-PERFORM
+              IF BEST-INDEX NOT = K
+                 MOVE CHAR(K) TO SWAP-CHAR
+                 MOVE CHAR-TIMES(K) TO SWAP-TIMES
+                 MOVE CHAR(BEST-INDEX) TO CHAR(K)
+                 MOVE CHAR-TIMES(BEST-INDEX) TO CHAR-TIMES(K)
+                 MOVE SWAP-CHAR TO CHAR(BEST-INDEX)
+                 MOVE SWAP-TIMES TO CHAR-TIMES(BEST-INDEX)
               END-IF
-              ADD 1 TO J
+              ADD 1 TO K
+           END-PERFORM.
+
+       ASK-DISPLAY-MODE.
+           DISPLAY "SHOW (F)ULL TABLE OR (T)OP 10 ONLY?"
+           ACCEPT TOP-MODE
+           PERFORM UNTIL TOP-MODE = "F" OR TOP-MODE = "T"
+              DISPLAY "ANSWER NOT RECOGNISED."
+              DISPLAY "TRY AGAIN..."
+              ACCEPT TOP-MODE
            END-PERFORM
-           IF FLAG = "OK" 
-              ADD 1 TO I
+           IF TOP-MODE = "T" AND ENTRY-COUNT > 10
+              MOVE 10 TO TOP-LIMIT
+           ELSE
+              MOVE ENTRY-COUNT TO TOP-LIMIT
            END-IF.
 
+       CLASSIFY-ELEMENTS.
+      *SUBTOTALS THE RAW ELEMENTS PUNCHED IN BY CHARACTER CLASS.
+           MOVE 1 TO I
+           PERFORM UNTIL I > 100
+              IF ELEMENT(I) IS ALPHABETIC
+                 ADD 1 TO ALPHA-COUNT
+              ELSE
+                 IF ELEMENT(I) IS NUMERIC
+                    ADD 1 TO NUMERIC-COUNT
+                 ELSE
+                    IF ELEMENT(I) NOT = SPACE
+                       ADD 1 TO SPECIAL-COUNT
+                    END-IF
+                 END-IF
+              END-IF
+              ADD 1 TO I
+           END-PERFORM.
+
        PRINT-RESULT.
            OPEN OUTPUT PRINT
            MOVE 1 TO I
-           PERFORM UNTIL CHAR(I) = SPACE
+           PERFORM UNTIL I > TOP-LIMIT
               MOVE CHAR(I) TO ROW-ELEMENT
               MOVE CHAR-TIMES(I) TO TEMPO
               MOVE ROW TO ROW-PRINT
               WRITE PRINT-REC
               ADD 1 TO I
            END-PERFORM
+           PERFORM PRINT-SUMMARY
            CLOSE PRINT.
 
+       PRINT-SUMMARY.
+           MOVE "ALPHABETIC COUNT:     " TO SUMMARY-LABEL
+           MOVE ALPHA-COUNT TO SUMMARY-COUNT
+           MOVE SUMMARY-ROW TO ROW-PRINT
+           WRITE PRINT-REC
+           MOVE "NUMERIC COUNT:        " TO SUMMARY-LABEL
+           MOVE NUMERIC-COUNT TO SUMMARY-COUNT
+           MOVE SUMMARY-ROW TO ROW-PRINT
+           WRITE PRINT-REC
+           MOVE "SPECIAL COUNT:        " TO SUMMARY-LABEL
+           MOVE SPECIAL-COUNT TO SUMMARY-COUNT
+           MOVE SUMMARY-ROW TO ROW-PRINT
+           WRITE PRINT-REC.
+
