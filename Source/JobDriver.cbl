@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOB-DRIVER.
+       AUTHOR. Mattia Righetti (mattiarighe@me.com).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG ASSIGN TO "JOB-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-STAMP ASSIGN TO "JOB-RUN-STAMP.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS JOB-STAMP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-LOG
+           LABEL RECORD IS OMITTED.
+       01 JOB-LOG-REC.
+           COPY RUNSTMP.
+           02 JOB-LOG-ROW PIC X(80).
+       FD JOB-STAMP
+           LABEL RECORD IS OMITTED.
+       01 JOB-STAMP-RECORD.
+           02 JOB-STAMP-ACTIVE PIC X.
+           02 JOB-STAMP-DATE PIC 9(8).
+           02 JOB-STAMP-TIME PIC 9(8).
+           02 FILLER PIC X(63).
+       WORKING-STORAGE SECTION.
+       01 JOB-STAMP-STATUS PIC XX.
+       01 RUN-DATE PIC 9(8).
+       01 RUN-TIME PIC 9(8).
+       01 STEP-ROW.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 STEP-TEXT PIC X(60).
+           02 FILLER PIC X(15) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *CHAINS CALC-STAMP, ELEMENTS-COUNTER AND MATRIX INTO ONE JOB,
+      *SO THE NIGHTLY SUITE IS ONE SUBMISSION INSTEAD OF THREE, AND
+      *LOGS EACH STEP TO JOB-LOG.TXT UNDER A SHARED RUN STAMP.
+       MAIN.
+           OPEN OUTPUT JOB-LOG
+           PERFORM SET-RUN-STAMP
+           PERFORM WRITE-JOB-STAMP
+           MOVE "STARTING CALC-STAMP" TO STEP-TEXT
+           PERFORM LOG-STEP
+           CALL "CALC-STAMP"
+           MOVE "CALC-STAMP COMPLETE" TO STEP-TEXT
+           PERFORM LOG-STEP
+           MOVE "STARTING ELEMENTS-COUNTER" TO STEP-TEXT
+           PERFORM LOG-STEP
+           CALL "ELEMENTS-COUNTER"
+           MOVE "ELEMENTS-COUNTER COMPLETE" TO STEP-TEXT
+           PERFORM LOG-STEP
+           MOVE "STARTING MATRIX" TO STEP-TEXT
+           PERFORM LOG-STEP
+           CALL "MATRIX"
+           MOVE "MATRIX COMPLETE" TO STEP-TEXT
+           PERFORM LOG-STEP
+           PERFORM CLEAR-JOB-STAMP
+           MOVE "JOB COMPLETE" TO STEP-TEXT
+           PERFORM LOG-STEP
+           CLOSE JOB-LOG
+           STOP RUN.
+
+       SET-RUN-STAMP.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME
+           MOVE RUN-DATE TO RUN-STAMP-DATE
+           MOVE RUN-TIME TO RUN-STAMP-TIME
+           MOVE RUN-TIME(1:4) TO RUN-STAMP-ID
+           MOVE SPACE TO RUN-STAMP-SEP.
+
+       WRITE-JOB-STAMP.
+      *PUBLISHES THE ONE DATE/TIME THIS JOB RUN IS STAMPED WITH TO
+      *JOB-RUN-STAMP.txt SO CALC-STAMP, ELEMENTS-COUNTER AND MATRIX
+      *ALL PICK UP THE SAME STAMP INSTEAD OF EACH ACCEPTING ITS OWN,
+      *WHICH COULD DRIFT ACROSS A CLOCK-SECOND BOUNDARY. JOB-STAMP-
+      *ACTIVE MARKS THE STAMP AS LIVE; IF THIS JOB ABENDS BEFORE
+      *CLEAR-JOB-STAMP RUNS, EACH SUBPROGRAM'S GET-RUN-STAMP STILL
+      *REFUSES TO TRUST A LEFTOVER ACTIVE STAMP ONCE ITS DATE NO
+      *LONGER MATCHES THE CURRENT DAY.
+           MOVE "Y" TO JOB-STAMP-ACTIVE
+           MOVE RUN-DATE TO JOB-STAMP-DATE
+           MOVE RUN-TIME TO JOB-STAMP-TIME
+           OPEN OUTPUT JOB-STAMP
+           WRITE JOB-STAMP-RECORD
+           CLOSE JOB-STAMP.
+
+       CLEAR-JOB-STAMP.
+      *MARKS THE SHARED STAMP FILE INACTIVE ONCE THE JOB IS DONE SO A
+      *LATER STANDALONE RUN OF ONE OF THE THREE PROGRAMS DOES NOT
+      *PICK UP A STALE STAMP FROM THIS JOB.
+           MOVE "N" TO JOB-STAMP-ACTIVE
+           MOVE ZERO TO JOB-STAMP-DATE
+           MOVE ZERO TO JOB-STAMP-TIME
+           OPEN OUTPUT JOB-STAMP
+           WRITE JOB-STAMP-RECORD
+           CLOSE JOB-STAMP.
+
+       LOG-STEP.
+           MOVE STEP-ROW TO JOB-LOG-ROW
+           WRITE JOB-LOG-REC.
