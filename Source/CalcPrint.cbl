@@ -9,89 +9,427 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CALCULATIONS ASSIGN TO "CALCULATIONS.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALCULATIONS-STATUS.
+           SELECT CALC-INPUT-FILE ASSIGN TO "CALC-INPUT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALC-INPUT-STATUS.
+           SELECT CALC-CHECKPOINT ASSIGN TO "CALC-CHECKPOINT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+           SELECT JOB-STAMP ASSIGN TO "JOB-RUN-STAMP.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS JOB-STAMP-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CALCULATIONS
            LABEL RECORD IS OMITTED.
-       01 PRINT-RECORD.      
+       01 PRINT-RECORD.
+           COPY RUNSTMP.
            02 PRINT-ROW PIC X(80).
+       FD CALC-INPUT-FILE
+           LABEL RECORD IS OMITTED.
+       01 CALC-INPUT-RECORD.
+           02 IN-FIRST-NUMBER PIC 9(5)V99.
+           02 IN-OPERATION PIC X.
+           02 IN-SECOND-NUMBER PIC 9(5)V99.
+       FD CALC-CHECKPOINT
+           LABEL RECORD IS OMITTED.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-N PIC 99.
+           02 CKPT-DONE PIC 99.
+           02 CKPT-RUN-MODE PIC X.
+           02 CKPT-PLUS-COUNT PIC 9(3).
+           02 CKPT-PLUS-SUM PIC 9(9)V99.
+           02 CKPT-MINUS-COUNT PIC 9(3).
+           02 CKPT-MINUS-SUM PIC 9(9)V99.
+           02 CKPT-MULT-COUNT PIC 9(3).
+           02 CKPT-MULT-SUM PIC 9(9)V99.
+           02 CKPT-DIV-COUNT PIC 9(3).
+           02 CKPT-DIV-SUM PIC 9(9)V99.
+       FD JOB-STAMP
+           LABEL RECORD IS OMITTED.
+       01 JOB-STAMP-RECORD.
+           02 JOB-STAMP-ACTIVE PIC X.
+           02 JOB-STAMP-DATE PIC 9(8).
+           02 JOB-STAMP-TIME PIC 9(8).
+           02 FILLER PIC X(63).
        WORKING-STORAGE SECTION.
+       01 CALCULATIONS-STATUS PIC XX.
+       01 CALC-INPUT-STATUS PIC XX.
+       01 CKPT-STATUS PIC XX.
+       01 JOB-STAMP-STATUS PIC XX.
+       01 RESUME-ANSWER PIC X VALUE "N".
+       01 DONE-COUNT PIC 99 VALUE ZERO.
+       01 CKPT-POS PIC 99 VALUE ZERO.
+       01 REMAINING-OPS PIC 99.
+       01 I PIC 99.
        01 N PIC 99.
+       01 RUN-MODE PIC X.
+       01 EOF-SWITCH PIC X VALUE "N".
+       01 CALC-ERROR-SWITCH PIC X VALUE "N".
        01 FIRST-NUMBER PIC 9(5)V99.
        01 OPERATION PIC X.
        01 SECOND-NUMBER PIC 9(5)V99.
        01 RESULT PIC 9(7)V99.
+       01 RUN-DATE PIC 9(8).
+       01 RUN-TIME PIC 9(8).
        01 TITLE-TEXT-ROW.
            02 FILLER PIC X(33) VALUE SPACES.
            02 TITLE-TEXT PIC X(15).
            02 FILLER PIC X(32) VALUE SPACES.
+       01 RUN-STAMP-ROW.
+           02 FILLER PIC X(10) VALUE "RUN DATE: ".
+           02 STAMP-DATE PIC 9(8).
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "RUN TIME: ".
+           02 STAMP-TIME PIC 9(8).
+           02 FILLER PIC X(37) VALUE SPACES.
        01 CALCULATIONS-ROW.
            02 NUM1 PIC Z(5),99.
            02 SYM PIC X.
            02 NUM2 PIC Z(5),99.
            02 FILLER PIC X VALUE "=".
            02 CALC-RESULT PIC Z(7),99.
+           02 CALC-RESULT-ERR REDEFINES CALC-RESULT PIC X(10).
+       01 PLUS-COUNT PIC 9(3) VALUE ZERO.
+       01 PLUS-SUM PIC 9(9)V99 VALUE ZERO.
+       01 MINUS-COUNT PIC 9(3) VALUE ZERO.
+       01 MINUS-SUM PIC 9(9)V99 VALUE ZERO.
+       01 MULT-COUNT PIC 9(3) VALUE ZERO.
+       01 MULT-SUM PIC 9(9)V99 VALUE ZERO.
+       01 DIV-COUNT PIC 9(3) VALUE ZERO.
+       01 DIV-SUM PIC 9(9)V99 VALUE ZERO.
+       01 TRAILER-ROW.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 TRAILER-SYM PIC X.
+           02 FILLER PIC X(8) VALUE " COUNT: ".
+           02 TRAILER-COUNT PIC ZZ9.
+           02 FILLER PIC X(8) VALUE " TOTAL: ".
+           02 TRAILER-SUM PIC Z(9),99.
+           02 FILLER PIC X(43) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN.
-           OPEN OUTPUT CALCULATIONS
-           PERFORM BEGIN
+           PERFORM OPEN-CALCULATIONS
+           PERFORM CHECK-CHECKPOINT
+           IF RESUME-ANSWER NOT = "Y"
+              PERFORM BEGIN
+           END-IF
+           IF RUN-MODE = "F"
+              OPEN INPUT CALC-INPUT-FILE
+              IF CALC-INPUT-STATUS NOT = "00"
+                 DISPLAY "TRANSACTION FILE CALC-INPUT.txt NOT FOUND."
+                 DISPLAY "NO OPERATIONS WILL BE PROCESSED FOR THIS RUN."
+                 MOVE "Y" TO EOF-SWITCH
+              END-IF
+           END-IF
+           PERFORM PRINT-RUN-STAMP
            PERFORM PRINT-TITLE
            PERFORM CALCULATOR
-           PERFORM PRINTER
+           IF RUN-MODE = "F" AND CALC-INPUT-STATUS = "00"
+              CLOSE CALC-INPUT-FILE
+           END-IF
+           PERFORM PRINT-TOTALS
+           CLOSE CALCULATIONS
            ACCEPT OMITTED
-           STOP RUN.
-       
+           GOBACK.
+
+       OPEN-CALCULATIONS.
+      *OPEN EXTEND ABENDS WHEN THE FILE DOES NOT YET EXIST (A FRESH
+      *CHECKOUT OR A NEW ENVIRONMENT), SO THE FIRST RUN MUST CREATE IT
+      *WITH OPEN OUTPUT INSTEAD -- EVERY RUN AFTER THAT APPENDS.
+           OPEN EXTEND CALCULATIONS
+           IF CALCULATIONS-STATUS = "35"
+              OPEN OUTPUT CALCULATIONS
+           END-IF.
+
+       CHECK-CHECKPOINT.
+      *DETECTS AN UNFINISHED BATCH LEFT BY A PRIOR ABEND AND OFFERS
+      *TO PICK UP WHERE IT LEFT OFF INSTEAD OF REPEATING WORK ALREADY
+      *WRITTEN TO CALCULATIONS.txt.
+           MOVE "N" TO RESUME-ANSWER
+           MOVE ZERO TO DONE-COUNT
+           OPEN INPUT CALC-CHECKPOINT
+           IF CKPT-STATUS = "00"
+              READ CALC-CHECKPOINT
+              IF CKPT-DONE < CKPT-N
+                 DISPLAY "A PREVIOUS BATCH DID NOT FINISH ("
+                    CKPT-DONE " OF " CKPT-N " OPERATIONS DONE)."
+                 DISPLAY "RESUME THAT BATCH? (Y/N)"
+                 ACCEPT RESUME-ANSWER
+                 PERFORM UNTIL RESUME-ANSWER = "Y"
+                                              OR RESUME-ANSWER = "N"
+                    DISPLAY "ANSWER NOT RECOGNISED."
+                    DISPLAY "TRY AGAIN..."
+                    ACCEPT RESUME-ANSWER
+                 END-PERFORM
+                 IF RESUME-ANSWER = "Y"
+                    MOVE CKPT-N TO N
+                    MOVE CKPT-RUN-MODE TO RUN-MODE
+                    MOVE CKPT-DONE TO DONE-COUNT
+                    MOVE CKPT-PLUS-COUNT TO PLUS-COUNT
+                    MOVE CKPT-PLUS-SUM TO PLUS-SUM
+                    MOVE CKPT-MINUS-COUNT TO MINUS-COUNT
+                    MOVE CKPT-MINUS-SUM TO MINUS-SUM
+                    MOVE CKPT-MULT-COUNT TO MULT-COUNT
+                    MOVE CKPT-MULT-SUM TO MULT-SUM
+                    MOVE CKPT-DIV-COUNT TO DIV-COUNT
+                    MOVE CKPT-DIV-SUM TO DIV-SUM
+                 END-IF
+              END-IF
+              CLOSE CALC-CHECKPOINT
+           END-IF.
+
+       GET-RUN-STAMP.
+      *WHEN JOB-DRIVER HAS CHAINED THIS PROGRAM INTO A SINGLE RUN WITH
+      *ELEMENTS-COUNTER AND MATRIX, JOB-RUN-STAMP.txt CARRIES THE ONE
+      *DATE/TIME THE WHOLE JOB SHARES -- OTHERWISE STAMP THE RUN WITH
+      *THE CURRENT DATE AND TIME, AS A STANDALONE RUN ALWAYS DID.
+      *JOB-STAMP-ACTIVE GUARDS AGAINST A STALE STAMP LEFT BEHIND BY A
+      *JOB-DRIVER RUN THAT ABENDED BEFORE IT COULD CLEAR THE FILE --
+      *THE STAMP IS ONLY TRUSTED WHEN IT IS MARKED ACTIVE AND CARRIES
+      *TODAY'S DATE, SO A STANDALONE RUN ON A LATER DAY NEVER PICKS UP
+      *A DEAD JOB'S TIMESTAMP.
+           MOVE "N" TO JOB-STAMP-ACTIVE
+           MOVE ZERO TO JOB-STAMP-DATE
+           OPEN INPUT JOB-STAMP
+           IF JOB-STAMP-STATUS = "00"
+              READ JOB-STAMP
+              CLOSE JOB-STAMP
+           END-IF
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           IF JOB-STAMP-ACTIVE = "Y" AND JOB-STAMP-DATE = RUN-DATE
+              MOVE JOB-STAMP-TIME TO RUN-TIME
+           ELSE
+              ACCEPT RUN-TIME FROM TIME
+           END-IF.
+
        BEGIN.
            DISPLAY "CALCULATOR (30 OPERATIONS MAX)"
            DISPLAY "HOW MANY OPERATIONS YOU WISH TO EXECUTE?"
-           ACCEPT N CONVERT.
-           
+           ACCEPT N CONVERT
+           PERFORM UNTIL N > 0 AND N <= 30
+              DISPLAY "OUT OF RANGE. MAXIMUM IS 30 OPERATIONS."
+              DISPLAY "TRY AGAIN..."
+              ACCEPT N CONVERT
+           END-PERFORM
+           DISPLAY "RUN FROM (T)ERMINAL OR (F)ILE?"
+           ACCEPT RUN-MODE
+           PERFORM UNTIL RUN-MODE = "T" OR RUN-MODE = "F"
+              DISPLAY "ANSWER NOT RECOGNISED."
+              DISPLAY "TRY AGAIN..."
+              ACCEPT RUN-MODE
+           END-PERFORM.
+
+       PRINT-RUN-STAMP.
+           PERFORM GET-RUN-STAMP
+           MOVE RUN-DATE TO STAMP-DATE
+           MOVE RUN-TIME TO STAMP-TIME
+           MOVE RUN-DATE TO RUN-STAMP-DATE
+           MOVE RUN-TIME TO RUN-STAMP-TIME
+           MOVE RUN-TIME(1:4) TO RUN-STAMP-ID
+           MOVE SPACE TO RUN-STAMP-SEP
+           MOVE RUN-STAMP-ROW TO PRINT-ROW
+           WRITE PRINT-RECORD.
+
        PRINT-TITLE.
            MOVE "CALCULATIONS" TO TITLE-TEXT
            MOVE TITLE-TEXT-ROW TO PRINT-ROW
            WRITE PRINT-RECORD.
 
        CALCULATOR.
-           PERFORM N TIMES
-              DISPLAY "TYPE THE FIRST NUMBER."
-              ACCEPT FIRST-NUMBER CONVERT
-              DISPLAY "TYPE THE OPERATION THAT HAS TO BE EXECUTED."
-              ACCEPT OPERATION
-              IF OPERATION <> "+" OR "-" OR "*" OR "/"
-              PERFORM UNTIL OPERATION = "+" OR OPERATION = "-" 
-              OR OPERATION = "*" OR OPERATION = "/"
-                    DISPLAY "OPERATION NOT RECOGNISED."
-                    DISPLAY "TRY AGAIN..."
-                    ACCEPT OPERATION
-                 END-PERFORM
+           MOVE DONE-COUNT TO CKPT-POS
+           IF RUN-MODE = "F" AND DONE-COUNT > ZERO
+              PERFORM SKIP-COMPLETED-RECORDS
+           END-IF
+           COMPUTE REMAINING-OPS = N - DONE-COUNT
+           PERFORM REMAINING-OPS TIMES
+              IF EOF-SWITCH = "N"
+              IF RUN-MODE = "F"
+                 READ CALC-INPUT-FILE
+                    AT END
+                       DISPLAY "END OF TRANSACTION FILE REACHED."
+                       MOVE "Y" TO EOF-SWITCH
+                    NOT AT END
+                       MOVE IN-FIRST-NUMBER TO FIRST-NUMBER
+                       MOVE IN-OPERATION TO OPERATION
+                       MOVE IN-SECOND-NUMBER TO SECOND-NUMBER
+                 END-READ
+              ELSE
+                 DISPLAY "TYPE THE FIRST NUMBER."
+                 ACCEPT FIRST-NUMBER CONVERT
+                 DISPLAY "TYPE THE OPERATION THAT HAS TO BE EXECUTED."
+                 ACCEPT OPERATION
+                 IF OPERATION <> "+" OR "-" OR "*" OR "/"
+                 PERFORM UNTIL OPERATION = "+" OR OPERATION = "-"
+                 OR OPERATION = "*" OR OPERATION = "/"
+                       DISPLAY "OPERATION NOT RECOGNISED."
+                       DISPLAY "TRY AGAIN..."
+                       ACCEPT OPERATION
+                    END-PERFORM
+                 END-IF
+                 DISPLAY "TYPE THE SECOND NUMBER."
+                 ACCEPT SECOND-NUMBER CONVERT
+              END-IF
+              IF EOF-SWITCH = "N"
+                 MOVE "N" TO CALC-ERROR-SWITCH
+                 IF OPERATION <> "+" AND OPERATION <> "-"
+                 AND OPERATION <> "*" AND OPERATION <> "/"
+                    PERFORM BAD-OPERATION
+                 END-IF
+                 IF OPERATION = "+"
+                    COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER
+                       ON SIZE ERROR
+                          PERFORM CALC-ERROR
+                       NOT ON SIZE ERROR
+                          DISPLAY "THE RESULT OF THE OPERATION IS:"
+                                                    RESULT CONVERT
+                    END-COMPUTE
+                 END-IF
+                 IF OPERATION = "-"
+                    COMPUTE RESULT = FIRST-NUMBER - SECOND-NUMBER
+                       ON SIZE ERROR
+                          PERFORM CALC-ERROR
+                       NOT ON SIZE ERROR
+                          DISPLAY "THE RESULT OF THE OPERATION IS:"
+                                                    RESULT CONVERT
+                    END-COMPUTE
+                 END-IF
+                 IF OPERATION = "*"
+                    COMPUTE RESULT = FIRST-NUMBER * SECOND-NUMBER
+                       ON SIZE ERROR
+                          PERFORM CALC-ERROR
+                       NOT ON SIZE ERROR
+                          DISPLAY "THE RESULT OF THE OPERATION IS:"
+                                                    RESULT CONVERT
+                    END-COMPUTE
+                 END-IF
+                 IF OPERATION = "/"
+                    COMPUTE RESULT = FIRST-NUMBER / SECOND-NUMBER
+                       ON SIZE ERROR
+                          PERFORM CALC-ERROR
+                       NOT ON SIZE ERROR
+                          DISPLAY "THE RESULT OF THE OPERATION IS:"
+                                                    RESULT CONVERT
+                    END-COMPUTE
+                 END-IF
+                 PERFORM PRINTER
+                 ADD 1 TO CKPT-POS
+                 IF RUN-MODE = "F"
+                    PERFORM WRITE-CHECKPOINT
+                 END-IF
               END-IF
-              DISPLAY "TYPE THE SECOND NUMBER."
-              ACCEPT SECOND-NUMBER CONVERT
-              IF OPERATION = "+"
-                 COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER
-                 DISPLAY "THE RESULT OF THE OPERATION IS:" RESULT 
-                                                          CONVERT
               END-IF
-              IF OPERATION = "-"
-                 COMPUTE RESULT = FIRST-NUMBER - SECOND-NUMBER
-                 DISPLAY "THE RESULT OF THE OPERATION IS:" RESULT 
-              END-IF                                 
-              IF OPERATION = "*"
-                 COMPUTE RESULT = FIRST-NUMBER * SECOND-NUMBER
-                 DISPLAY "THE RESULT OF THE OPERATION IS:" RESULT 
-              END-IF                                      
-              IF OPERATION = "/"
-                 COMPUTE RESULT = FIRST-NUMBER / SECOND-NUMBER
-                 DISPLAY "THE RESULT OF THE OPERATION IS:" RESULT 
-              END-IF                                      
+           END-PERFORM
+           IF RUN-MODE = "F"
+              PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       SKIP-COMPLETED-RECORDS.
+      *REPOSITIONS THE TRANSACTION FILE PAST THE OPERATIONS A PRIOR
+      *RUN ALREADY COMPLETED AND PRINTED, SO A RESUMED BATCH DOES NOT
+      *REPEAT THEM.
+           MOVE 1 TO I
+           PERFORM UNTIL I > DONE-COUNT
+              READ CALC-INPUT-FILE
+                 AT END
+                    MOVE "Y" TO EOF-SWITCH
+              END-READ
+              ADD 1 TO I
            END-PERFORM.
-           
+
+       WRITE-CHECKPOINT.
+           MOVE N TO CKPT-N
+           MOVE CKPT-POS TO CKPT-DONE
+           MOVE RUN-MODE TO CKPT-RUN-MODE
+           PERFORM SAVE-TOTALS-TO-CHECKPOINT
+           OPEN OUTPUT CALC-CHECKPOINT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT.
+
+       CLEAR-CHECKPOINT.
+           MOVE N TO CKPT-N
+           MOVE N TO CKPT-DONE
+           MOVE RUN-MODE TO CKPT-RUN-MODE
+           PERFORM SAVE-TOTALS-TO-CHECKPOINT
+           OPEN OUTPUT CALC-CHECKPOINT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT.
+
+       SAVE-TOTALS-TO-CHECKPOINT.
+      *CARRIES THE RUNNING CONTROL TOTALS ACROSS AN ABEND SO A RESUMED
+      *BATCH'S TRAILER ROWS STILL COVER THE OPERATIONS ALREADY WRITTEN
+      *TO CALCULATIONS.txt BEFORE THE ABEND, NOT JUST THE TAIL END.
+           MOVE PLUS-COUNT TO CKPT-PLUS-COUNT
+           MOVE PLUS-SUM TO CKPT-PLUS-SUM
+           MOVE MINUS-COUNT TO CKPT-MINUS-COUNT
+           MOVE MINUS-SUM TO CKPT-MINUS-SUM
+           MOVE MULT-COUNT TO CKPT-MULT-COUNT
+           MOVE MULT-SUM TO CKPT-MULT-SUM
+           MOVE DIV-COUNT TO CKPT-DIV-COUNT
+           MOVE DIV-SUM TO CKPT-DIV-SUM.
+
+       CALC-ERROR.
+           MOVE "Y" TO CALC-ERROR-SWITCH
+           DISPLAY "ERROR: DIVISION BY ZERO OR RESULT OUT OF RANGE."
+           DISPLAY "OPERATION SKIPPED. CONTINUING WITH NEXT ONE.".
+
+       BAD-OPERATION.
+           MOVE "Y" TO CALC-ERROR-SWITCH
+           DISPLAY "ERROR: OPERATION NOT RECOGNISED IN TRANSACTION "
+                                                            "RECORD."
+           DISPLAY "OPERATION SKIPPED. CONTINUING WITH NEXT ONE.".
+
        PRINTER.
            MOVE FIRST-NUMBER TO NUM1
            MOVE SECOND-NUMBER TO NUM2
            MOVE OPERATION TO SYM
-           MOVE RESULT TO CALC-RESULT
+           IF CALC-ERROR-SWITCH = "Y"
+              MOVE "ERROR" TO CALC-RESULT-ERR
+           ELSE
+              MOVE RESULT TO CALC-RESULT
+              PERFORM ACCUMULATE-TOTALS
+           END-IF
            MOVE CALCULATIONS-ROW TO PRINT-ROW
            WRITE PRINT-RECORD.
 
+       ACCUMULATE-TOTALS.
+           IF OPERATION = "+"
+              ADD 1 TO PLUS-COUNT
+              ADD RESULT TO PLUS-SUM
+           END-IF
+           IF OPERATION = "-"
+              ADD 1 TO MINUS-COUNT
+              ADD RESULT TO MINUS-SUM
+           END-IF
+           IF OPERATION = "*"
+              ADD 1 TO MULT-COUNT
+              ADD RESULT TO MULT-SUM
+           END-IF
+           IF OPERATION = "/"
+              ADD 1 TO DIV-COUNT
+              ADD RESULT TO DIV-SUM
+           END-IF.
+
+       PRINT-TOTALS.
+           MOVE "+" TO TRAILER-SYM
+           MOVE PLUS-COUNT TO TRAILER-COUNT
+           MOVE PLUS-SUM TO TRAILER-SUM
+           MOVE TRAILER-ROW TO PRINT-ROW
+           WRITE PRINT-RECORD
+           MOVE "-" TO TRAILER-SYM
+           MOVE MINUS-COUNT TO TRAILER-COUNT
+           MOVE MINUS-SUM TO TRAILER-SUM
+           MOVE TRAILER-ROW TO PRINT-ROW
+           WRITE PRINT-RECORD
+           MOVE "*" TO TRAILER-SYM
+           MOVE MULT-COUNT TO TRAILER-COUNT
+           MOVE MULT-SUM TO TRAILER-SUM
+           MOVE TRAILER-ROW TO PRINT-ROW
+           WRITE PRINT-RECORD
+           MOVE "/" TO TRAILER-SYM
+           MOVE DIV-COUNT TO TRAILER-COUNT
+           MOVE DIV-SUM TO TRAILER-SUM
+           MOVE TRAILER-ROW TO PRINT-ROW
+           WRITE PRINT-RECORD.
+
