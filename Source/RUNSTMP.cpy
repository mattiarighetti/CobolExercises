@@ -0,0 +1,16 @@
+      *RUNSTMP.CPY
+      *SHARED RUN-STAMP HEADER FOR REPORT OUTPUT RECORDS.
+      *CARRIES A COMMON RUN-DATE/RUN-TIME/RUN-ID ON EVERY LINE WRITTEN
+      *BY CALC-STAMP, ELEMENTS-COUNTER AND MATRIX SO A LINE REPRINTED
+      *OR APPENDED LATER CAN STILL BE TRACED BACK TO THE RUN THAT
+      *PRODUCED IT. COPY THIS RECORD AS THE FIRST FIELDS OF ANY FD
+      *RECORD THAT IS WRITTEN TO ONE OF THOSE REPORT FILES.
+      *RUN-STAMP-SEP SEPARATES RUN-STAMP-ID FROM THE CONTENT FIELD
+      *THAT FOLLOWS IT IN THE RECORD -- SINCE FILE SECTION ITEMS DO
+      *NOT HONOR VALUE CLAUSES, EVERY PARAGRAPH THAT BUILDS A RECORD
+      *FROM THIS COPYBOOK MUST MOVE SPACE TO RUN-STAMP-SEP ITSELF
+      *BEFORE WRITING IT.
+       02 RUN-STAMP-DATE PIC 9(8).
+       02 RUN-STAMP-TIME PIC 9(8).
+       02 RUN-STAMP-ID PIC 9(4).
+       02 RUN-STAMP-SEP PIC X.
